@@ -1,54 +1,307 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUMEROINICIAL        PIC 9(5)       VALUE ZERO.
-       01 NUMEROFINAL          PIC 9(5)       VALUE ZERO.
-       01 OPERADOR             PIC X(1)       VALUE "+".
-          88 DIVIDIR                          VALUE "/".
-          88 SUMAR                            VALUE "+".
-          88 RESTAR                           VALUE "-".
-          88 MULTIPLICAR                      VALUE "*".  
-          88 OPERADORESVALIDO                 VALUE "*"
-                                        , "+", "/", "-".
-       01 RESULTADO            PIC S9(5)V9(2) VALUE ZERO. 
-           
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "INGRESAR NUMERO INICIAL".
-           ACCEPT NUMEROINICIAL.
-           DISPLAY "INGRESAR SIMBOLO OPERACION".
-           ACCEPT OPERADOR.
-           DISPLAY "INGRESAR NUMERO FINAL".
-           ACCEPT NUMEROFINAL. 
-           EVALUATE TRUE
-           WHEN DIVIDIR
-                DIVIDE NUMEROINICIAL INTO NUMEROFINAL
-                   GIVING RESULTADO
-           WHEN SUMAR
-                ADD NUMEROINICIAL, NUMEROFINAL GIVING
-                   RESULTADO
-           WHEN RESTAR
-                SUBTRACT NUMEROINICIAL FROM NUMEROFINAL
-                   GIVING RESULTADO
-           WHEN MULTIPLICAR
-                MULTIPLY NUMEROINICIAL BY NUMEROFINAL
-                   GIVING RESULTADO
-                
-                
-           END-EVALUATE
-            
-           IF OPERADORESVALIDO 
-              DISPLAY "RESULTADO ES = " RESULTADO
-           END-IF
-            
-           STOP RUN.
-       END PROGRAM CALCULADORA.
\ No newline at end of file
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2026-08-09 JU  Converted from single interactive ACCEPT/
+      *                  DISPLAY calculation into a batch driver that
+      *                  reads TRANFILE to end of file instead of
+      *                  prompting one record at a time.
+      *   2026-08-09 JU  Added divide-by-zero guard ahead of the
+      *                  DIVIDIR branch, tied to the offending
+      *                  operands, so a zero divisor no longer abends
+      *                  the run.
+      *   2026-08-09 JU  Invalid OPERADOR entries are now rejected with
+      *                  an on-screen message and logged to EXCPLOG
+      *                  instead of leaving RESULTADO stale.
+      *   2026-08-09 JU  Every completed calculation is now appended to
+      *                  AUDITLOG with a run date/time so the day's
+      *                  activity can be reconstructed on demand.
+      *   2026-08-09 JU  Widened NUMEROINICIAL and NUMEROFINAL to signed
+      *                  decimal (PIC S9(5)V9(2)) to match the precision
+      *                  RESULTADO already supported.
+      *   2026-08-09 JU  Added a chain indicator to the transaction
+      *                  record so a run of "continue" records can carry
+      *                  the running RESULTADO forward like an adding
+      *                  machine tape instead of each record starting
+      *                  fresh from its own NUMEROINICIAL.
+      *   2026-08-09 JU  Added ON SIZE ERROR checks to all four
+      *                  arithmetic branches so an overflow is reported
+      *                  instead of silently truncated into RESULTADO.
+      *   2026-08-09 JU  The four-operator arithmetic (with its guards)
+      *                  is now provided by the CALCENGINE subprogram so
+      *                  other shop programs can CALL the same logic
+      *                  instead of duplicating it here.
+      *   2026-08-09 JU  Added a trailer record (control count/total)
+      *                  and an end-of-batch reconciliation report so a
+      *                  run that dropped or miscalculated a record no
+      *                  longer passes for a clean batch.
+      *   2026-08-09 JU  Pulled the transaction/audit/exception record
+      *                  shape out into the shared CALCTRAN copybook so
+      *                  all three record areas agree on one layout.
+      *   2026-08-09 JU  WS-CALC-STATUS now pulls its 88-level value
+      *                  list from the shared CALCSTAT copybook instead
+      *                  of hand-declaring it, matching CALCTRAN and
+      *                  CALCENGINE. EXCPLOG-OUT is opened EXTEND
+      *                  instead of OUTPUT so a same-day rerun no
+      *                  longer wipes out exceptions logged earlier in
+      *                  the day. FILE STATUS added to all three files,
+      *                  checked after every OPEN (fatal) and WRITE
+      *                  (reported, non-fatal), so a bad file at the
+      *                  I-O layer is reported instead of abending the
+      *                  unattended batch (EXTEND against a log that
+      *                  does not exist yet falls back to OUTPUT so the
+      *                  first run of the day still creates it).
+      *                  CALC-USERID is now populated from the OS user
+      *                  running the batch.
+      *   2026-08-09 JU  WS-COMPUTED-TOTAL now nets out each chain's
+      *                  own prior step before adding its latest
+      *                  RESULTADO, so a running-tape chain contributes
+      *                  only its final reading to the reconciliation
+      *                  total instead of every intermediate step.
+      *   2026-08-09 JU  MAIN-PROCEDURE-ABORT now closes whichever of
+      *                  TRANFILE/EXCPLOG/AUDITLOG were already opened
+      *                  before the failing OPEN, instead of leaving
+      *                  them open when the run halts.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE-IN ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+           SELECT EXCPLOG-OUT ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPLOG-STATUS.
+           SELECT AUDITLOG-OUT ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE-IN
+           LABEL RECORDS ARE STANDARD.
+       01  TRI-REC.
+           COPY "calctran.cpy".
+
+       FD  EXCPLOG-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  EXC-REC.
+           COPY "calctran.cpy".
+
+       FD  AUDITLOG-OUT
+           LABEL RECORDS ARE STANDARD.
+       01  AUD-REC.
+           COPY "calctran.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  NUMEROINICIAL        PIC S9(5)V9(2) VALUE ZERO.
+       01  NUMEROFINAL          PIC S9(5)V9(2) VALUE ZERO.
+       01  OPERADOR             PIC X(1)       VALUE "+".
+       01  RESULTADO            PIC S9(5)V9(2) VALUE ZERO.
+       77  WS-EOF-SWITCH        PIC X(01)      VALUE "N".
+           88  WS-END-OF-FILE                  VALUE "Y".
+       77  WS-RECORD-COUNT      PIC 9(07)      VALUE ZERO.
+       77  WS-CALC-COUNT        PIC 9(07)      VALUE ZERO.
+       77  WS-REJECT-COUNT      PIC 9(07)      VALUE ZERO.
+       77  WS-COMPUTED-TOTAL    PIC S9(09)V9(02) VALUE ZERO.
+       77  WS-CHAIN-PENDING     PIC S9(09)V9(02) VALUE ZERO.
+       77  WS-CTRL-COUNT        PIC 9(07)      VALUE ZERO.
+       77  WS-CTRL-TOTAL        PIC S9(09)V9(02) VALUE ZERO.
+       77  WS-RUN-DATE          PIC 9(08)      VALUE ZERO.
+       77  WS-RUN-TIME          PIC 9(08)      VALUE ZERO.
+       77  WS-RUN-USERID        PIC X(08)      VALUE SPACES.
+       77  WS-CALC-STATUS       COPY "calcstat.cpy".
+       77  WS-TRANFILE-STATUS   PIC X(02)      VALUE SPACES.
+           88  WS-TRANFILE-OK                   VALUE "00".
+       77  WS-EXCPLOG-STATUS    PIC X(02)      VALUE SPACES.
+           88  WS-EXCPLOG-OK                    VALUE "00".
+       77  WS-AUDITLOG-STATUS   PIC X(02)      VALUE SPACES.
+           88  WS-AUDITLOG-OK                   VALUE "00".
+       77  WS-TRANFILE-OPEN-SW  PIC X(01)      VALUE "N".
+           88  WS-TRANFILE-IS-OPEN              VALUE "Y".
+       77  WS-EXCPLOG-OPEN-SW   PIC X(01)      VALUE "N".
+           88  WS-EXCPLOG-IS-OPEN               VALUE "Y".
+       77  WS-AUDITLOG-OPEN-SW  PIC X(01)      VALUE "N".
+           88  WS-AUDITLOG-IS-OPEN              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TRANFILE-IN
+           IF NOT WS-TRANFILE-OK
+              DISPLAY "CALCULADORA: UNABLE TO OPEN TRANFILE - STATUS = "
+                 WS-TRANFILE-STATUS
+              GO TO MAIN-PROCEDURE-ABORT
+           END-IF
+           SET WS-TRANFILE-IS-OPEN TO TRUE
+
+           OPEN EXTEND EXCPLOG-OUT
+           IF WS-EXCPLOG-STATUS = "35"
+              OPEN OUTPUT EXCPLOG-OUT
+           END-IF
+           IF NOT WS-EXCPLOG-OK
+              DISPLAY "CALCULADORA: UNABLE TO OPEN EXCPLOG - STATUS = "
+                 WS-EXCPLOG-STATUS
+              GO TO MAIN-PROCEDURE-ABORT
+           END-IF
+           SET WS-EXCPLOG-IS-OPEN TO TRUE
+
+           OPEN EXTEND AUDITLOG-OUT
+           IF WS-AUDITLOG-STATUS = "35"
+              OPEN OUTPUT AUDITLOG-OUT
+           END-IF
+           IF NOT WS-AUDITLOG-OK
+              DISPLAY "CALCULADORA: UNABLE TO OPEN AUDITLOG - STATUS = "
+                 WS-AUDITLOG-STATUS
+              GO TO MAIN-PROCEDURE-ABORT
+           END-IF
+           SET WS-AUDITLOG-IS-OPEN TO TRUE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-RUN-USERID FROM ENVIRONMENT "USER"
+           PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           DISPLAY "RECORDS PROCESSED = " WS-RECORD-COUNT
+           PERFORM 8000-RECONCILE THRU 8000-EXIT
+           CLOSE TRANFILE-IN
+           CLOSE EXCPLOG-OUT
+           CLOSE AUDITLOG-OUT
+           STOP RUN.
+       MAIN-PROCEDURE-ABORT.
+           IF WS-TRANFILE-IS-OPEN
+              CLOSE TRANFILE-IN
+           END-IF
+           IF WS-EXCPLOG-IS-OPEN
+              CLOSE EXCPLOG-OUT
+           END-IF
+           IF WS-AUDITLOG-IS-OPEN
+              CLOSE AUDITLOG-OUT
+           END-IF
+           STOP RUN.
+
+       2000-PROCESS-RECORD.
+           EVALUATE TRUE
+           WHEN CALC-REC-TRAILER OF TRI-REC
+                PERFORM 2800-CAPTURE-TRAILER THRU 2800-EXIT
+           WHEN OTHER
+                ADD 1 TO WS-RECORD-COUNT
+                IF CALC-CHAIN-CONTINUE OF TRI-REC
+                   MOVE RESULTADO TO NUMEROINICIAL
+                ELSE
+                   MOVE CALC-NUMEROINICIAL OF TRI-REC TO NUMEROINICIAL
+                END-IF
+                MOVE CALC-OPERADOR OF TRI-REC   TO OPERADOR
+                MOVE CALC-NUMEROFINAL OF TRI-REC TO NUMEROFINAL
+                PERFORM 2100-CALCULATE-TRANSACTION THRU 2100-EXIT
+           END-EVALUATE
+           PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-CALCULATE-TRANSACTION.
+           CALL "CALCENGINE" USING NUMEROINICIAL, OPERADOR,
+                   NUMEROFINAL, RESULTADO, WS-CALC-STATUS
+           END-CALL
+
+           EVALUATE TRUE
+           WHEN STAT-OK OF WS-CALC-STATUS
+                DISPLAY "RESULTADO ES = " RESULTADO
+                ADD 1 TO WS-CALC-COUNT
+                IF NOT CALC-CHAIN-CONTINUE OF TRI-REC
+                   MOVE ZERO TO WS-CHAIN-PENDING
+                END-IF
+                SUBTRACT WS-CHAIN-PENDING FROM WS-COMPUTED-TOTAL
+                ADD RESULTADO TO WS-COMPUTED-TOTAL
+                MOVE RESULTADO TO WS-CHAIN-PENDING
+                PERFORM 2300-WRITE-AUDIT THRU 2300-EXIT
+           WHEN STAT-DIV-ZERO OF WS-CALC-STATUS
+                DISPLAY "CALCULADORA: CANNOT DIVIDE BY ZERO - "
+                   "NUMEROINICIAL = " NUMEROINICIAL
+                   " NUMEROFINAL = " NUMEROFINAL
+                PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           WHEN STAT-BAD-OPERADOR OF WS-CALC-STATUS
+                DISPLAY "CALCULADORA: INVALID OPERADOR ENTERED = "
+                   OPERADOR
+                PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           WHEN STAT-SIZE-ERROR OF WS-CALC-STATUS
+                DISPLAY "CALCULADORA: SIZE ERROR - RESULTADO OVERFLOW"
+                   " - NUMEROINICIAL = " NUMEROINICIAL
+                   " NUMEROFINAL = " NUMEROFINAL
+                PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-EXCEPTION.
+           INITIALIZE EXC-REC
+           MOVE NUMEROINICIAL TO CALC-NUMEROINICIAL OF EXC-REC
+           MOVE OPERADOR      TO CALC-OPERADOR OF EXC-REC
+           MOVE NUMEROFINAL   TO CALC-NUMEROFINAL OF EXC-REC
+           MOVE WS-CALC-STATUS TO CALC-STATUS OF EXC-REC
+           MOVE WS-RUN-USERID TO CALC-USERID OF EXC-REC
+           WRITE EXC-REC
+           IF NOT WS-EXCPLOG-OK
+              DISPLAY "CALCULADORA: WRITE TO EXCPLOG FAILED - STATUS = "
+                 WS-EXCPLOG-STATUS
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-AUDIT.
+           INITIALIZE AUD-REC
+           MOVE NUMEROINICIAL TO CALC-NUMEROINICIAL OF AUD-REC
+           MOVE OPERADOR      TO CALC-OPERADOR OF AUD-REC
+           MOVE NUMEROFINAL   TO CALC-NUMEROFINAL OF AUD-REC
+           MOVE RESULTADO     TO CALC-RESULTADO OF AUD-REC
+           MOVE WS-RUN-DATE   TO CALC-TS-DATE OF AUD-REC
+           MOVE WS-RUN-TIME   TO CALC-TS-TIME OF AUD-REC
+           MOVE WS-RUN-USERID TO CALC-USERID OF AUD-REC
+           WRITE AUD-REC
+           IF NOT WS-AUDITLOG-OK
+              DISPLAY "CALCULADORA: WRITE TO AUDITLOG FAILED - STATUS"
+                 " = " WS-AUDITLOG-STATUS
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2800-CAPTURE-TRAILER.
+           MOVE CALC-CTRL-COUNT OF TRI-REC TO WS-CTRL-COUNT
+           MOVE CALC-CTRL-TOTAL OF TRI-REC TO WS-CTRL-TOTAL.
+       2800-EXIT.
+           EXIT.
+
+       2900-READ-TRANSACTION.
+           READ TRANFILE-IN
+              AT END
+                 MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+       2900-EXIT.
+           EXIT.
+
+       8000-RECONCILE.
+           SUBTRACT WS-CALC-COUNT FROM WS-RECORD-COUNT
+              GIVING WS-REJECT-COUNT
+           DISPLAY "----- RECONCILIATION REPORT -----"
+           DISPLAY "DETAIL RECORDS READ   = " WS-RECORD-COUNT
+           DISPLAY "CALCULATIONS ACCEPTED = " WS-CALC-COUNT
+           DISPLAY "CALCULATIONS REJECTED = " WS-REJECT-COUNT
+           DISPLAY "CONTROL COUNT ON FILE = " WS-CTRL-COUNT
+           DISPLAY "CONTROL TOTAL ON FILE = " WS-CTRL-TOTAL
+           DISPLAY "COMPUTED TOTAL FOR RUN = " WS-COMPUTED-TOTAL
+           IF WS-CTRL-COUNT = WS-RECORD-COUNT
+                 AND WS-CTRL-TOTAL = WS-COMPUTED-TOTAL
+              DISPLAY "RECONCILIATION OK - CONTROL TOTALS MATCH"
+           ELSE
+              DISPLAY "CALCULADORA: RECONCILIATION MISMATCH - "
+                 "REVIEW THIS BATCH BEFORE TRUSTING THE RESULTS"
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM CALCULADORA.
