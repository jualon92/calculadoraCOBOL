@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Program-ID: CALCENGINE
+      * Author:     J. Ualon
+      * Installation: Shop Batch Systems
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      * Purpose:    Shared four-operator arithmetic engine for the
+      *             calculator suite. Callable from any shop program
+      *             that needs to add, subtract, multiply or divide
+      *             two operands without reimplementing the EVALUATE
+      *             and its guard logic locally.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2026-08-09 JU  Initial version staged ahead of CALCULADORA's
+      *                  own CALL to it.
+      *   2026-08-09 JU  Wired in as CALCULADORA's arithmetic engine -
+      *                  LINKAGE items renamed to the CE- engine prefix
+      *                  and widened to match CALCULADORA's signed
+      *                  decimal operands, so other shop programs get
+      *                  the same reuse benefit CALCULADORA does.
+      *   2026-08-09 JU  CE-STATUS now pulls its 88-level value list
+      *                  from the shared CALCSTAT copybook instead of
+      *                  hand-declaring it here.
+      *
+      * Naming note: LINKAGE SECTION items carry the CE- (CALCENGINE)
+      * prefix so a caller's own WORKING-STORAGE names can never
+      * collide with the parameters passed by reference; CALCULADORA
+      * and every other caller keep the shop's established WS- prefix
+      * for their own WORKING-STORAGE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCENGINE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-SIZE-ERROR-SW            PIC X(01)   VALUE "N".
+           88  WS-SIZE-ERROR-OCCURRED      VALUE "Y".
+
+       LINKAGE SECTION.
+       01  CE-NUMEROINICIAL            PIC S9(5)V9(2).
+       01  CE-OPERADOR                 PIC X(01).
+           88  CE-DIVIDIR                  VALUE "/".
+           88  CE-SUMAR                    VALUE "+".
+           88  CE-RESTAR                   VALUE "-".
+           88  CE-MULTIPLICAR              VALUE "*".
+           88  CE-OPERADORESVALIDO        VALUE "*", "+", "/", "-".
+       01  CE-NUMEROFINAL              PIC S9(5)V9(2).
+       01  CE-RESULTADO                PIC S9(5)V9(2).
+       01  CE-STATUS                   COPY "calcstat.cpy".
+
+       PROCEDURE DIVISION USING CE-NUMEROINICIAL, CE-OPERADOR,
+               CE-NUMEROFINAL, CE-RESULTADO, CE-STATUS.
+
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-CALCULATE THRU 1000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-CALCULATE - validate the operator, guard against a zero
+      * divisor, run the requested arithmetic with ON SIZE ERROR
+      * protection, and hand back a status code instead of the
+      * operand/RESULTADO fields ever going stale.
+      ******************************************************************
+       1000-CALCULATE.
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           MOVE "00" TO CE-STATUS
+
+           IF NOT CE-OPERADORESVALIDO
+              MOVE "02" TO CE-STATUS
+              GO TO 1000-EXIT
+           END-IF
+
+           IF CE-DIVIDIR AND CE-NUMEROINICIAL = ZERO
+              MOVE "01" TO CE-STATUS
+              GO TO 1000-EXIT
+           END-IF
+
+           EVALUATE TRUE
+              WHEN CE-DIVIDIR
+                   DIVIDE CE-NUMEROINICIAL INTO CE-NUMEROFINAL
+                      GIVING CE-RESULTADO
+                      ON SIZE ERROR
+                         SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                   END-DIVIDE
+              WHEN CE-SUMAR
+                   ADD CE-NUMEROINICIAL, CE-NUMEROFINAL GIVING
+                      CE-RESULTADO
+                      ON SIZE ERROR
+                         SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                   END-ADD
+              WHEN CE-RESTAR
+                   SUBTRACT CE-NUMEROINICIAL FROM CE-NUMEROFINAL
+                      GIVING CE-RESULTADO
+                      ON SIZE ERROR
+                         SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                   END-SUBTRACT
+              WHEN CE-MULTIPLICAR
+                   MULTIPLY CE-NUMEROINICIAL BY CE-NUMEROFINAL
+                      GIVING CE-RESULTADO
+                      ON SIZE ERROR
+                         SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                   END-MULTIPLY
+           END-EVALUATE
+
+           IF WS-SIZE-ERROR-OCCURRED
+              MOVE "03" TO CE-STATUS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM CALCENGINE.
