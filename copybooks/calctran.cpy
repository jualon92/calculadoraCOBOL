@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Copybook:    CALCTRAN
+      * Author:      J. Ualon
+      * Date-Written: 2026-08-09
+      * Purpose:     Shared calculation-transaction record. COPYed by
+      *              CALCULADORA for its transaction input, audit log
+      *              and exceptions log, so the whole calculator suite
+      *              agrees on one definition of a calculation record
+      *              instead of drifting apart one field at a time.
+      *
+      * Usage note:  callers COPY this member once per record area and
+      *              qualify references to the shared field names with
+      *              OF the 01-level name they gave it, e.g.
+      *
+      *                  01  TRI-REC.
+      *                      COPY "calctran.cpy".
+      *                  01  AUD-REC.
+      *                      COPY "calctran.cpy".
+      *                  ...
+      *                  MOVE CALC-RESULTADO OF TRI-REC TO
+      *                          CALC-RESULTADO OF AUD-REC.
+      *
+      * Modification History:
+      *   2026-08-09 JU  Initial version - pulled inline fields out of
+      *                  CALCULADORA WORKING-STORAGE into a shared copy
+      *                  member for the batch/audit/reconciliation work.
+      *   2026-08-09 JU  Wired into CALCULADORA's transaction, audit and
+      *                  exceptions record areas; widths lined up with
+      *                  the signed decimal operands and trailer fields
+      *                  CALCULADORA already carries.
+      *   2026-08-09 JU  CALC-STATUS now pulls its 88-level value list
+      *                  from CALCSTAT instead of hand-declaring it
+      *                  here, so it stays in step with CALCULADORA's
+      *                  WS-CALC-STATUS and CALCENGINE's CE-STATUS.
+      *   2026-08-09 JU  CALC-NUMEROINICIAL, CALC-NUMEROFINAL,
+      *                  CALC-RESULTADO and CALC-CTRL-TOTAL now carry
+      *                  SIGN IS TRAILING SEPARATE, so a negative amount
+      *                  written to TRANFILE/AUDITLOG/EXCPLOG shows as a
+      *                  plain trailing +/- instead of an overpunched
+      *                  sign digit a human can't read back directly.
+      ******************************************************************
+           05  CALC-REC-TYPE               PIC X(01).
+               88  CALC-REC-DETAIL             VALUE "D".
+               88  CALC-REC-TRAILER            VALUE "T".
+           05  CALC-CHAIN-IND              PIC X(01).
+               88  CALC-CHAIN-NEW              VALUE "N".
+               88  CALC-CHAIN-CONTINUE         VALUE "C".
+           05  CALC-NUMEROINICIAL          PIC S9(5)V9(2)
+                                            SIGN IS TRAILING SEPARATE.
+           05  CALC-OPERADOR               PIC X(01).
+           05  CALC-NUMEROFINAL            PIC S9(5)V9(2)
+                                            SIGN IS TRAILING SEPARATE.
+           05  CALC-RESULTADO              PIC S9(5)V9(2)
+                                            SIGN IS TRAILING SEPARATE.
+           05  CALC-STATUS                 COPY "calcstat.cpy".
+           05  CALC-TIMESTAMP.
+               10  CALC-TS-DATE            PIC 9(08).
+               10  CALC-TS-TIME            PIC 9(08).
+           05  CALC-USERID                 PIC X(08).
+           05  CALC-CTRL-COUNT             PIC 9(07).
+           05  CALC-CTRL-TOTAL             PIC S9(09)V9(02)
+                                            SIGN IS TRAILING SEPARATE.
