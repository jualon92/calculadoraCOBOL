@@ -0,0 +1,36 @@
+      ******************************************************************
+      * Copybook:    CALCSTAT
+      * Author:      J. Ualon
+      * Date-Written: 2026-08-09
+      * Purpose:     Shared calculation-status value list. COPYed by
+      *              CALCENGINE's CE-STATUS and CALCULADORA's
+      *              WS-CALC-STATUS/CALCTRAN's CALC-STATUS so the whole
+      *              calculator suite agrees on one meaning for each
+      *              status code instead of hand-declaring the same
+      *              four VALUEs three separate times.
+      *
+      * Usage note:  callers COPY this member in place of a PICTURE
+      *              clause on their own status item, e.g.
+      *
+      *                  77  WS-CALC-STATUS         COPY "calcstat.cpy".
+      *
+      *              which expands to a PIC X(02) item carrying these
+      *              88-levels. Because the condition-names below are
+      *              not qualified by item, a program that COPYs this
+      *              member into more than one data item (as CALCTRAN
+      *              and CALCULADORA both do) must reference them with
+      *              OF, e.g. IF STAT-OK OF WS-CALC-STATUS, the same
+      *              way CALCTRAN's own shared fields are qualified.
+      *
+      * Modification History:
+      *   2026-08-09 JU  Initial version - factored out of CALCTRAN's
+      *                  CALC-STATUS, CALCULADORA's WS-CALC-STATUS and
+      *                  CALCENGINE's CE-STATUS, which had each grown
+      *                  their own hand-typed copy of the same four
+      *                  status values.
+      ******************************************************************
+           PIC X(02).
+               88  STAT-OK                     VALUE "00".
+               88  STAT-DIV-ZERO               VALUE "01".
+               88  STAT-BAD-OPERADOR           VALUE "02".
+               88  STAT-SIZE-ERROR             VALUE "03".
